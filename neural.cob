@@ -6,24 +6,195 @@
             *> A simple feed forward neural network in Cobol
             *>   The logistical function can be configurable
             *>   using a "Leaky Relu" or "Sigmoid" function.
+            *> Mod log:
+            *>   2026-08-09 GST - read training examples from TRAINDATA
+            *>                    instead of hardcoded literals.
+            *>   2026-08-09 GST - checkpoint/restore weights via WEIGHTS;
+            *>                    added RESUME/PREDICT run options.
+            *>   2026-08-09 GST - added PREDICT run mode scoring PREDICTIN
+            *>                    against PREDICTOUT.
+            *>   2026-08-09 GST - per-epoch mean loss written to LOSSRPT
+            *>                    instead of a per-record DISPLAY.
+            *>   2026-08-09 GST - topology/hyperparameters now loaded from
+            *>                    PARAMS at job start; retired the
+            *>                    hand-forked sigmoid example program.
+            *>   2026-08-09 GST - validate training data against
+            *>                    valid_data_min/max before training;
+            *>                    violations logged to DATAEXCP.
+            *>   2026-08-09 GST - added tanh/d_tanh alongside
+            *>                    leaky_relu and sigmoid.
+            *>   2026-08-09 GST - early stopping: end the epoch loop once
+            *>                    mean loss holds under
+            *>                    convergence_threshold for
+            *>                    convergence_patience epochs running.
+            *>   2026-08-09 GST - append a header/trailer line to AUDITLOG
+            *>                    for every training job's config, seed
+            *>                    and outcome.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                    FILE-CONTROL.
+                        SELECT training_file ASSIGN TO "TRAINDATA"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS training_file_status.
+                        SELECT weights_file ASSIGN TO "WEIGHTS"
+                            ORGANIZATION IS SEQUENTIAL
+                            FILE STATUS IS weights_file_status.
+                        SELECT predict_in_file ASSIGN TO "PREDICTIN"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS predict_in_status.
+                        SELECT predict_out_file ASSIGN TO "PREDICTOUT"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS predict_out_status.
+                        SELECT loss_report_file ASSIGN TO "LOSSRPT"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS loss_report_status.
+                        SELECT parm_file ASSIGN TO "PARAMS"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS parm_file_status.
+                        SELECT exception_file ASSIGN TO "DATAEXCP"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS exception_status.
+                        SELECT audit_file ASSIGN TO "AUDITLOG"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS audit_status.
             DATA DIVISION.
+                FILE SECTION.
+                    *> one record per training example, exactly
+                    *> input_size + output_size fields wide (no padding
+                    *> out to max_input_size/max_output_size) so a record
+                    *> authored for a given PARAMS actually lines up with
+                    *> the fields read_training_data pulls out of it.
+                    FD  training_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 training_record.
+                        05 training_inputs OCCURS 1 TO max_input_size TIMES
+                                    DEPENDING ON input_size
+                                    PIC S9V9(7) SIGN IS LEADING SEPARATE.
+                        05 training_outputs OCCURS 1 TO max_output_size TIMES
+                                    DEPENDING ON output_size
+                                    PIC S9V9(7) SIGN IS LEADING SEPARATE.
+                    *> one record per layer/node. Covers n_connections,
+                    *> n_nodes and the node's own weights, so a checkpoint
+                    *> can be reloaded straight back into the layer table.
+                    FD  weights_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 weight_record.
+                        05 wr_layer          PIC 99    COMP-3.
+                        05 wr_node           PIC 999   COMP-3.
+                        05 wr_n_connections  PIC 999   COMP-3.
+                        05 wr_n_nodes        PIC 999   COMP-3.
+                        05 wr_valuess        PIC S9V9(7) COMP-3.
+                        05 wr_bias           PIC S9V9(7) COMP-3.
+                        05 wr_deltas         PIC S9V9(7) COMP-3.
+                        05 wr_weights OCCURS weights_matrix_size TIMES
+                                    PIC S9V9(7) COMP-3.
+                    *> new cases to score against an already-trained network
+                    FD  predict_in_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 predict_in_record.
+                        05 predict_inputs OCCURS 1 TO max_input_size TIMES
+                                    DEPENDING ON input_size
+                                    PIC S9V9(7) SIGN IS LEADING SEPARATE.
+                    *> one prediction report line per PREDICTIN record;
+                    *> wide enough for "INPUT:"/"  PREDICTION:" plus
+                    *> max_input_size/max_output_size report_value fields
+                    FD  predict_out_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 predict_out_record PIC X(250).
+                    *> one summary line per reported epoch
+                    FD  loss_report_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 loss_report_record PIC X(80).
+                    *> one "name value" pair per topology/hyperparameter;
+                    *> wide enough for the longest parameter name
+                    *> (report_every_n_epochs/convergence_threshold, 21
+                    *> characters)
+                    FD  parm_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 parm_record.
+                        05 parm_name  PIC X(24).
+                        05 parm_value PIC X(24).
+                    *> one line per out-of-range/missing training value
+                    FD  exception_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 exception_record PIC X(80).
+                    *> one header line and one trailer line per execution;
+                    *> wide enough for write_audit_header's full STRING
+                    FD  audit_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 audit_record PIC X(160).
                 WORKING-STORAGE SECTION.
-                    *> Set the parameters here. Please refer to README.md.
-                    01 input_size           CONSTANT as 2.
-                    01 hidden_size          CONSTANT as 4.
-                    01 output_size          CONSTANT as 1.
-                    01 n_hidden_layers      CONSTANT as 1.
-                        *> "leaky_relu" or "sigmoid"
-                    01 conf_log_function    CONSTANT as "leaky_relu".
-                    01 conf_randomize_input CONSTANT as 0.
+                    01 training_file_status   PIC X(02).
+                    01 weights_file_status    PIC X(02).
+                    01 predict_in_status      PIC X(02).
+                    01 predict_out_status     PIC X(02).
+                    01 loss_report_status     PIC X(02).
+                    01 parm_file_status       PIC X(02).
+                    01 exception_status       PIC X(02).
+                    01 audit_status           PIC X(02).
+                    01 report_ptr             PIC 9(04) COMP.
+                    *> DISPLAY-usage scratch field for editing a COMP-3
+                    *> value into report text (STRING needs USAGE DISPLAY).
+                    01 report_value           PIC -9.9(7).
+                    *> per-epoch convergence report
+                    01 report_every_n_epochs  PIC 9(05) COMP-3 VALUE 100.
+                    01 epoch_error_total      PIC S9(05)V9(7) COMP-3
+                                                    VALUE ZERO.
+                    01 mean_loss              PIC S9(05)V9(7) COMP-3
+                                                    VALUE ZERO.
+                    01 mean_loss_edit         PIC -9(05).9(7).
+                    01 epoch_edit             PIC Z(06)9.
+                    *> early stopping: exit the epoch loop once mean_loss
+                    *> has stayed under convergence_threshold for
+                    *> convergence_patience consecutive epochs.
+                    01 convergence_threshold  PIC S9(05)V9(7) COMP-3
+                                                    VALUE 0.001.
+                    01 convergence_patience   PIC 9(05) COMP VALUE 10.
+                    01 convergence_streak     PIC 9(05) COMP VALUE ZERO.
+                    01 converged_switch       PIC 9(01) COMP VALUE ZERO.
+                    01 loss_reported_switch   PIC 9(01) COMP VALUE ZERO.
+                    *> run audit log
+                    01 seed_edit              PIC -9(07).
+                    01 hidden_size_edit       PIC Z(04)9.
+                    01 n_hidden_layers_edit   PIC Z(04)9.
+                    01 learning_rate_edit     PIC -9.9(7).
+                    01 epochs_run             PIC 9(07) COMP VALUE ZERO.
+                    01 epochs_run_edit        PIC Z(06)9.
+                    *> data-validation exception report
+                    01 exception_count        PIC 9(05) COMP VALUE ZERO.
+                    01 exception_value_edit   PIC -9.9(7).
+                    01 exception_idx_edit     PIC Z(04)9.
+                    01 exception_field_edit   PIC Z(04)9.
+                    *> "RESUME" loads WEIGHTS and keeps training;
+                    *> "PREDICT" loads WEIGHTS and only scores PREDICTIN.
+                    01 run_option           PIC X(10) VALUE SPACES.
+                    *> Parameters below are loaded from PARAMS at job start
+                    *> (see read_parameters); the VALUE clauses here are just
+                    *> the defaults used when PARAMS is missing or a given
+                    *> name isn't present in it.
+                    01 input_size           PIC 9(05) COMP VALUE 2.
+                    01 hidden_size          PIC 9(05) COMP VALUE 4.
+                    01 output_size          PIC 9(05) COMP VALUE 1.
+                    01 n_hidden_layers      PIC 9(05) COMP VALUE 1.
+                        *> "leaky_relu", "sigmoid" or "tanh"
+                    01 conf_log_function    PIC X(20) VALUE "leaky_relu".
+                    01 conf_randomize_input PIC 9(01) COMP VALUE 0.
                     *> about the training
-                    01 n_epochs             CONSTANT as 10000.
+                    01 n_epochs             PIC 9(07) COMP VALUE 10000.
                     01 training_size        CONSTANT as 4.
                     01 learning_rate PIC S9V9(7) COMP-3 SYNC VALUE 0.1.
                     *> About the array sizes.
                         *> Probably dont need to touch this. Numbers are high.
                     01 n_layers             CONSTANT as 9.
                     01 weights_matrix_size  CONSTANT as 128.
+                    *> upper bounds for input_size/output_size read from
+                    *> PARAMS; raise these if a dataset needs more fields.
+                    01 max_input_size       CONSTANT as 10.
+                    01 max_output_size      CONSTANT as 10.
+                    *> normalized range every input_set/output_set value
+                    *> must fall within; see validate_training_data.
+                    01 valid_data_min       CONSTANT as 0.
+                    01 valid_data_max       CONSTANT as 1.
                     *> End Parameters. All the rest your not supposed to touch.
 
                     01 nonlinear_function PIC X(20).
@@ -41,7 +212,6 @@
                     01 target_layer INDEX SYNC VALUE 0.
                     01 training_idx INDEX SYNC VALUE 0.
                     01 training_seq INDEX SYNC VALUE 0.
-                    01 show_result  PIC 9V99 DISPLAY VALUE ZERO.
                     *> math
                     01 activation   PIC S9V9(7) COMP-3 SYNC.
                     01 errors       PIC S9V9(7) COMP-3 SYNC.
@@ -49,13 +219,14 @@
                     01 aux          PIC S9V9(7) COMP-3 SYNC.
                     01 aux2         PIC S9V9(7) COMP-3 SYNC.
                     *> date and seed
-                    01 datetime     PIC X(21).
-                    01 seed         PIC S9(7) BINARY.
+                    01 datetime        PIC X(21).
+                    01 end_datetime    PIC X(21).
+                    01 seed            PIC S9(7) BINARY.
                     *> training
                     01 training_data OCCURS training_size TIMES.
-                        05 input_set OCCURS input_size TIMES.
+                        05 input_set OCCURS max_input_size TIMES.
                             10 inputs PIC S9V9(7) COMP-3 SYNC.
-                        05 output_set OCCURS output_size TIMES.
+                        05 output_set OCCURS max_output_size TIMES.
                             10 outputs PIC S9V9(7) COMP-3 SYNC.
                     01 t_sequence OCCURS training_size TIMES.
                         05 training_sequence INDEX SYNC VALUE ZERO.
@@ -78,40 +249,63 @@
                                 15 weights PIC S9V9(7) COMP-3 SYNC.
  
             PROCEDURE DIVISION.
+                ACCEPT run_option FROM COMMAND-LINE.
                 PERFORM initialize_network.
-                *> Do the NN main loop
-                PERFORM VARYING n FROM 1 BY 1 UNTIL n > n_epochs
-                    *> If true, randomize input array.
-                    *> Improves accuracy but impacts performance.
-                    IF conf_randomize_input = 1 THEN
-                        PERFORM shuffle_array
-                    END-IF
-                    PERFORM VARYING training_seq FROM 1 BY 1
-                                    UNTIL training_seq > training_size
-                        MOVE training_sequence(training_seq)
-                                                TO training_idx
-                        PERFORM set_intput
-                        PERFORM pass_forward
+                IF run_option = "PREDICT" THEN
+                    PERFORM run_predictions
+                ELSE
+                    *> Do the NN main loop
+                    PERFORM write_audit_header.
+                    OPEN OUTPUT loss_report_file.
+                    PERFORM VARYING n FROM 1 BY 1
+                                UNTIL n > n_epochs OR converged_switch = 1
+                        MOVE ZERO TO epoch_error_total
+                        *> If true, randomize input array.
+                        *> Improves accuracy but impacts performance.
+                        IF conf_randomize_input = 1 THEN
+                            PERFORM shuffle_array
+                        END-IF
+                        PERFORM VARYING training_seq FROM 1 BY 1
+                                        UNTIL training_seq > training_size
+                            MOVE training_sequence(training_seq)
+                                                    TO training_idx
+                            PERFORM set_intput
+                            PERFORM pass_forward
+                        END-PERFORM
+                        COMPUTE mean_loss = epoch_error_total /
+                                            (training_size * output_size)
+                        MOVE ZERO TO loss_reported_switch
+                        IF n = 1 OR FUNCTION MOD(n, report_every_n_epochs) = 0
+                                                        OR n = n_epochs THEN
+                            PERFORM write_loss_report
+                            MOVE 1 TO loss_reported_switch
+                        END-IF
+                        *> early stopping: count consecutive converged
+                        *> epochs, stop the loop once patience is reached
+                        IF mean_loss < convergence_threshold THEN
+                            ADD 1 TO convergence_streak
+                            IF convergence_streak >= convergence_patience THEN
+                                MOVE 1 TO converged_switch
+                                IF loss_reported_switch = 0 THEN
+                                    PERFORM write_loss_report
+                                END-IF
+                            END-IF
+                        ELSE
+                            MOVE ZERO TO convergence_streak
+                        END-IF
                     END-PERFORM
-                END-PERFORM.
+                    CLOSE loss_report_file
+                    PERFORM save_weights
+                    SUBTRACT 1 FROM n GIVING epochs_run
+                    PERFORM write_audit_trailer
+                END-IF.
             STOP RUN.
-            
+
             *> Neural Network training process
             pass_forward.
-                *> forward pass
-                PERFORM VARYING source_layer FROM input_layer BY 1
-                            UNTIL source_layer >= output_layer
-                    ADD 1 TO source_layer GIVING target_layer
-                    PERFORM activation_function
-                END-PERFORM
-                *> show results
-                MOVE valuess(output_layer, 1) TO show_result.
-                DISPLAY n " Input: ["valuess(input_layer, 1)
-                        ", "valuess(input_layer, 2)
-                        "] Expected: " outputs(training_idx, 1)
-                        " Output: " show_result " - " valuess(output_layer, 1)
-                        END-DISPLAY.
-                *> back propagation
+                PERFORM forward_pass
+                *> back propagation; compute_loss folds this record's
+                *> error into epoch_error_total for the per-epoch report.
                 PERFORM compute_loss.
                 *> compute deltas and update weights
                 MOVE output_layer TO source_layer.
@@ -122,7 +316,17 @@
                     PERFORM update_weights
                 END-PERFORM.
                 EXIT.
-            
+
+            *> run the network forward, layer by layer, with no learning.
+            *> shared by training (pass_forward) and prediction-only runs.
+            forward_pass.
+                PERFORM VARYING source_layer FROM input_layer BY 1
+                            UNTIL source_layer >= output_layer
+                    ADD 1 TO source_layer GIVING target_layer
+                    PERFORM activation_function
+                END-PERFORM.
+                EXIT.
+
             *> set the input values for the training/prediction
             set_intput.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_nodes(input_layer)
@@ -153,6 +357,7 @@
                     CALL loss_function USING valuess(output_layer, i),
                                              logistical
                     COMPUTE deltas(output_layer, i) = (errors * logistical)
+                    ADD FUNCTION ABS(errors) TO epoch_error_total
                 END-PERFORM.
                 EXIT.
             
@@ -186,6 +391,8 @@
 
             *> Set network topology and randomize data
             initialize_network.
+                *> load topology/hyperparameters from PARAMS, if present
+                PERFORM read_parameters.
                 *> set the network topology. n_nodes and connections of layers
                 MOVE input_size TO n_nodes(input_layer).
                 MOVE 0 TO n_connections(input_layer).
@@ -205,54 +412,414 @@
                 MOVE FUNCTION CURRENT-DATE TO datetime.
                 MOVE datetime(8:9) TO seed.
                 COMPUTE i = FUNCTION RANDOM(seed).
-                *> initialize nodes with with randoms
+                *> resume/predict reload a checkpoint, otherwise start fresh
+                IF run_option = "RESUME" OR run_option = "PREDICT" THEN
+                    PERFORM load_weights
+                ELSE
+                    PERFORM randomize_weights
+                END-IF.
+                *> define logistical functions
+                EVALUATE conf_log_function
+                    WHEN "leaky_relu"
+                        MOVE "leaky_relu" TO nonlinear_function
+                        MOVE "d_leaky_relu" TO loss_function
+                    WHEN "sigmoid"
+                        MOVE "sigmoid" TO nonlinear_function
+                        MOVE "d_sigmoid" TO loss_function
+                    WHEN "tanh"
+                        MOVE "tanh_fn" TO nonlinear_function
+                        MOVE "d_tanh" TO loss_function
+                END-EVALUATE
+                *> prediction-only runs never touch the training set
+                IF run_option NOT = "PREDICT" THEN
+                    *> training sequence
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > 4
+                        MOVE i TO training_sequence(i)
+                    END-PERFORM.
+                    PERFORM shuffle_array.
+                    PERFORM read_training_data.
+                    PERFORM validate_training_data.
+                END-IF.
+                EXIT.
+
+            *> load topology/hyperparameters off PARAMS, overriding the
+            *> WORKING-STORAGE defaults above one "name value" pair at a
+            *> time. A missing PARAMS just leaves the defaults in place,
+            *> so existing jobs with no PARAMS keep running unchanged.
+            read_parameters.
+                OPEN INPUT parm_file.
+                IF parm_file_status NOT = "00" THEN
+                    DISPLAY "WARNING: cannot open PARAMS, status "
+                            parm_file_status ", using defaults"
+                ELSE
+                    PERFORM UNTIL parm_file_status = "10"
+                        READ parm_file
+                            AT END
+                                CONTINUE
+                            NOT AT END
+                                EVALUATE FUNCTION TRIM(parm_name)
+                                    WHEN "input_size"
+                                        COMPUTE input_size =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "hidden_size"
+                                        COMPUTE hidden_size =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "output_size"
+                                        COMPUTE output_size =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "n_hidden_layers"
+                                        COMPUTE n_hidden_layers =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "conf_log_function"
+                                        MOVE FUNCTION TRIM(parm_value)
+                                                TO conf_log_function
+                                    WHEN "conf_randomize_input"
+                                        COMPUTE conf_randomize_input =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "n_epochs"
+                                        COMPUTE n_epochs =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "learning_rate"
+                                        COMPUTE learning_rate =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "convergence_threshold"
+                                        COMPUTE convergence_threshold =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "convergence_patience"
+                                        COMPUTE convergence_patience =
+                                            FUNCTION NUMVAL(parm_value)
+                                    WHEN "report_every_n_epochs"
+                                        COMPUTE report_every_n_epochs =
+                                            FUNCTION NUMVAL(parm_value)
+                                END-EVALUATE
+                        END-READ
+                    END-PERFORM
+                    CLOSE parm_file
+                END-IF.
+                *> input_size/output_size drive the training_inputs/
+                *> training_outputs/predict_inputs OCCURS DEPENDING ON
+                *> clauses, so a PARAMS value bigger than the compiled
+                *> max would index past those tables' storage.
+                IF input_size > max_input_size THEN
+                    DISPLAY "ERROR: input_size " input_size
+                            " exceeds max_input_size " max_input_size
+                    STOP RUN
+                END-IF.
+                IF output_size > max_output_size THEN
+                    DISPLAY "ERROR: output_size " output_size
+                            " exceeds max_output_size " max_output_size
+                    STOP RUN
+                END-IF.
+                *> hidden_size sizes the nodes/synapses tables of every
+                *> hidden/output layer (bound by weights_matrix_size);
+                *> n_hidden_layers drives output_layer = n_hidden_layers
+                *> + 2, which indexes the layer table (bound by n_layers).
+                IF hidden_size > weights_matrix_size THEN
+                    DISPLAY "ERROR: hidden_size " hidden_size
+                            " exceeds weights_matrix_size "
+                            weights_matrix_size
+                    STOP RUN
+                END-IF.
+                IF n_hidden_layers > n_layers - 2 THEN
+                    DISPLAY "ERROR: n_hidden_layers " n_hidden_layers
+                            " would exceed the " n_layers
+                            "-entry layer table"
+                    STOP RUN
+                END-IF.
+                EXIT.
+
+            *> read the training examples off TRAINDATA into training_data
+            read_training_data.
+                OPEN INPUT training_file.
+                IF training_file_status NOT = "00" THEN
+                    DISPLAY "ERROR: cannot open TRAINDATA, status "
+                            training_file_status
+                    STOP RUN
+                END-IF.
+                PERFORM VARYING training_idx FROM 1 BY 1
+                                UNTIL training_idx > training_size
+                    READ training_file
+                        AT END
+                            DISPLAY "ERROR: TRAINDATA has fewer than "
+                                    training_size " records"
+                            CLOSE training_file
+                            STOP RUN
+                        NOT AT END
+                            PERFORM VARYING i FROM 1 BY 1
+                                            UNTIL i > input_size
+                                MOVE training_inputs(i)
+                                        TO inputs(training_idx, i)
+                            END-PERFORM
+                            PERFORM VARYING i FROM 1 BY 1
+                                            UNTIL i > output_size
+                                MOVE training_outputs(i)
+                                        TO outputs(training_idx, i)
+                            END-PERFORM
+                    END-READ
+                END-PERFORM.
+                CLOSE training_file.
+                EXIT.
+
+            *> check every input_set/output_set value read into training_data
+            *> falls within the normalized range the activation functions
+            *> expect, flagging violations to DATAEXCP instead of letting a
+            *> typo'd data value silently poison the epoch loop.
+            validate_training_data.
+                MOVE ZERO TO exception_count.
+                OPEN OUTPUT exception_file.
+                PERFORM VARYING training_idx FROM 1 BY 1
+                                UNTIL training_idx > training_size
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > input_size
+                        IF inputs(training_idx, i) < valid_data_min OR
+                           inputs(training_idx, i) > valid_data_max THEN
+                            MOVE inputs(training_idx, i)
+                                    TO exception_value_edit
+                            MOVE training_idx TO exception_idx_edit
+                            MOVE i TO exception_field_edit
+                            MOVE SPACES TO exception_record
+                            MOVE 1 TO report_ptr
+                            STRING "RECORD " DELIMITED BY SIZE
+                                    exception_idx_edit DELIMITED BY SIZE
+                                    " INPUT " DELIMITED BY SIZE
+                                    exception_field_edit DELIMITED BY SIZE
+                                    " OUT OF RANGE: " DELIMITED BY SIZE
+                                    exception_value_edit DELIMITED BY SIZE
+                                    INTO exception_record
+                                    WITH POINTER report_ptr
+                            END-STRING
+                            WRITE exception_record
+                            ADD 1 TO exception_count
+                        END-IF
+                    END-PERFORM
+                    PERFORM VARYING i FROM 1 BY 1 UNTIL i > output_size
+                        IF outputs(training_idx, i) < valid_data_min OR
+                           outputs(training_idx, i) > valid_data_max THEN
+                            MOVE outputs(training_idx, i)
+                                    TO exception_value_edit
+                            MOVE training_idx TO exception_idx_edit
+                            MOVE i TO exception_field_edit
+                            MOVE SPACES TO exception_record
+                            MOVE 1 TO report_ptr
+                            STRING "RECORD " DELIMITED BY SIZE
+                                    exception_idx_edit DELIMITED BY SIZE
+                                    " OUTPUT " DELIMITED BY SIZE
+                                    exception_field_edit DELIMITED BY SIZE
+                                    " OUT OF RANGE: " DELIMITED BY SIZE
+                                    exception_value_edit DELIMITED BY SIZE
+                                    INTO exception_record
+                                    WITH POINTER report_ptr
+                            END-STRING
+                            WRITE exception_record
+                            ADD 1 TO exception_count
+                        END-IF
+                    END-PERFORM
+                END-PERFORM.
+                CLOSE exception_file.
+                IF exception_count > 0 THEN
+                    DISPLAY "ERROR: " exception_count
+                            " training value(s) out of range, see DATAEXCP"
+                    STOP RUN
+                END-IF.
+                EXIT.
+
+            *> randomize valuess/bias/deltas/weights for every layer
+            randomize_weights.
                 PERFORM VARYING i FROM 1 BY 1 UNTIL i > output_layer
                     PERFORM VARYING j FROM 1 BY 1 UNTIL j > n_nodes(i)
                         COMPUTE valuess(i, j) = FUNCTION RANDOM
                         COMPUTE bias(i, j) = FUNCTION RANDOM
                         COMPUTE deltas(i, j) = FUNCTION RANDOM
                         COMPUTE valuess(i, j) = FUNCTION RANDOM
-                        PERFORM VARYING k FROM 1 BY 1 
+                        PERFORM VARYING k FROM 1 BY 1
                                         UNTIL k > n_connections(i)
                             COMPUTE weights(i, j, k) = FUNCTION RANDOM
                         END-PERFORM
                     END-PERFORM
                 END-PERFORM.
-                *> define logistical functions
-                EVALUATE conf_log_function
-                    WHEN "leaky_relu"
-                        MOVE "leaky_relu" TO nonlinear_function
-                        MOVE "d_leaky_relu" TO loss_function
-                    WHEN "sigmoid"
-                        MOVE "sigmoid" TO nonlinear_function
-                        MOVE "d_sigmoid" TO loss_function
-                END-EVALUATE
-                *> training sequence
-                PERFORM VARYING i FROM 1 BY 1 UNTIL i > 4
-                    MOVE i TO training_sequence(i)
+                EXIT.
+
+            *> reload a previous checkpoint from WEIGHTS into layer
+            load_weights.
+                OPEN INPUT weights_file.
+                IF weights_file_status NOT = "00" THEN
+                    DISPLAY "ERROR: cannot open WEIGHTS, status "
+                            weights_file_status
+                    STOP RUN
+                END-IF.
+                PERFORM UNTIL weights_file_status = "10"
+                    READ weights_file
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE wr_layer TO layer_idx
+                            MOVE wr_node TO node_idx
+                            MOVE wr_n_connections TO n_connections(layer_idx)
+                            MOVE wr_n_nodes TO n_nodes(layer_idx)
+                            MOVE wr_valuess TO valuess(layer_idx, node_idx)
+                            MOVE wr_bias TO bias(layer_idx, node_idx)
+                            MOVE wr_deltas TO deltas(layer_idx, node_idx)
+                            PERFORM VARYING k FROM 1 BY 1
+                                        UNTIL k > wr_n_connections
+                                MOVE wr_weights(k)
+                                        TO weights(layer_idx, node_idx, k)
+                            END-PERFORM
+                    END-READ
                 END-PERFORM.
-                PERFORM shuffle_array.
-                PERFORM insert_training_data.
+                CLOSE weights_file.
                 EXIT.
-            
-            *> set the data for training
-            insert_training_data.
-                *> insert data to training sets.
-                MOVE 0 TO inputs(1, 1).
-                MOVE 0 TO inputs(1, 2).
-                MOVE 0 TO outputs(1, 1).
-                *> [1.0, 0.0], [1.0],
-                MOVE 1 TO inputs(2, 1).
-                MOVE 0 TO inputs(2, 2).
-                MOVE 1 TO outputs(2, 1).
-                *> [0.0, 1.0], [1.0],
-                MOVE 0 TO inputs(3, 1).
-                MOVE 1 TO inputs(3, 2).
-                MOVE 1 TO outputs(3, 1).
-                *> [1.0, 1.0]] [0.0]]
-                MOVE 1 TO inputs(4, 1).
-                MOVE 1 TO inputs(4, 2).
-                MOVE 0 TO outputs(4, 1).
+
+            *> checkpoint the trained layer table out to WEIGHTS
+            save_weights.
+                OPEN OUTPUT weights_file.
+                PERFORM VARYING layer_idx FROM input_layer BY 1
+                            UNTIL layer_idx > output_layer
+                    PERFORM VARYING node_idx FROM 1 BY 1
+                                UNTIL node_idx > n_nodes(layer_idx)
+                        MOVE layer_idx TO wr_layer
+                        MOVE node_idx TO wr_node
+                        MOVE n_connections(layer_idx) TO wr_n_connections
+                        MOVE n_nodes(layer_idx) TO wr_n_nodes
+                        MOVE valuess(layer_idx, node_idx) TO wr_valuess
+                        MOVE bias(layer_idx, node_idx) TO wr_bias
+                        MOVE deltas(layer_idx, node_idx) TO wr_deltas
+                        PERFORM VARYING k FROM 1 BY 1
+                                    UNTIL k > n_connections(layer_idx)
+                            MOVE weights(layer_idx, node_idx, k)
+                                    TO wr_weights(k)
+                        END-PERFORM
+                        WRITE weight_record
+                    END-PERFORM
+                END-PERFORM.
+                CLOSE weights_file.
+                EXIT.
+
+            *> inference-only run: score every record on PREDICTIN against
+            *> the loaded network and report the result on PREDICTOUT.
+            run_predictions.
+                OPEN INPUT predict_in_file.
+                OPEN OUTPUT predict_out_file.
+                IF predict_in_status NOT = "00" THEN
+                    DISPLAY "ERROR: cannot open PREDICTIN, status "
+                            predict_in_status
+                    STOP RUN
+                END-IF.
+                PERFORM UNTIL predict_in_status = "10"
+                    READ predict_in_file
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            PERFORM set_predict_input
+                            PERFORM forward_pass
+                            PERFORM write_prediction
+                    END-READ
+                END-PERFORM.
+                CLOSE predict_in_file.
+                CLOSE predict_out_file.
+                EXIT.
+
+            *> set the input layer from a PREDICTIN record
+            set_predict_input.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > input_size
+                    MOVE predict_inputs(i) TO valuess(input_layer, i)
+                END-PERFORM.
+                EXIT.
+
+            *> format one PREDICTOUT report line: inputs then predictions
+            write_prediction.
+                MOVE SPACES TO predict_out_record.
+                MOVE 1 TO report_ptr.
+                STRING "INPUT:" DELIMITED BY SIZE
+                        INTO predict_out_record
+                        WITH POINTER report_ptr
+                END-STRING.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > input_size
+                    MOVE valuess(input_layer, i) TO report_value
+                    STRING " " DELIMITED BY SIZE
+                            report_value DELIMITED BY SIZE
+                            INTO predict_out_record
+                            WITH POINTER report_ptr
+                    END-STRING
+                END-PERFORM.
+                STRING "  PREDICTION:" DELIMITED BY SIZE
+                        INTO predict_out_record
+                        WITH POINTER report_ptr
+                END-STRING.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > output_size
+                    MOVE valuess(output_layer, i) TO report_value
+                    STRING " " DELIMITED BY SIZE
+                            report_value DELIMITED BY SIZE
+                            INTO predict_out_record
+                            WITH POINTER report_ptr
+                    END-STRING
+                END-PERFORM.
+                WRITE predict_out_record.
+                EXIT.
+
+            *> write one summary line per reported epoch to LOSSRPT
+            write_loss_report.
+                MOVE n TO epoch_edit.
+                MOVE mean_loss TO mean_loss_edit.
+                MOVE SPACES TO loss_report_record.
+                MOVE 1 TO report_ptr.
+                STRING "EPOCH:" DELIMITED BY SIZE
+                        epoch_edit DELIMITED BY SIZE
+                        "  MEAN LOSS:" DELIMITED BY SIZE
+                        mean_loss_edit DELIMITED BY SIZE
+                        INTO loss_report_record
+                        WITH POINTER report_ptr
+                END-STRING.
+                WRITE loss_report_record.
+                EXIT.
+
+            *> append a run-start line to AUDITLOG: when, seed, topology
+            write_audit_header.
+                MOVE seed TO seed_edit.
+                MOVE hidden_size TO hidden_size_edit.
+                MOVE n_hidden_layers TO n_hidden_layers_edit.
+                MOVE learning_rate TO learning_rate_edit.
+                OPEN EXTEND audit_file.
+                MOVE SPACES TO audit_record.
+                MOVE 1 TO report_ptr.
+                STRING "START " DELIMITED BY SIZE
+                        datetime DELIMITED BY SIZE
+                        " SEED:" DELIMITED BY SIZE
+                        seed_edit DELIMITED BY SIZE
+                        " FUNCTION:" DELIMITED BY SIZE
+                        conf_log_function DELIMITED BY SIZE
+                        " HIDDEN_SIZE:" DELIMITED BY SIZE
+                        hidden_size_edit DELIMITED BY SIZE
+                        " N_HIDDEN_LAYERS:" DELIMITED BY SIZE
+                        n_hidden_layers_edit DELIMITED BY SIZE
+                        " LEARNING_RATE:" DELIMITED BY SIZE
+                        learning_rate_edit DELIMITED BY SIZE
+                        INTO audit_record
+                        WITH POINTER report_ptr
+                END-STRING.
+                WRITE audit_record.
+                CLOSE audit_file.
+                EXIT.
+
+            *> append a run-end line to AUDITLOG: epochs run, final loss
+            write_audit_trailer.
+                MOVE FUNCTION CURRENT-DATE TO end_datetime.
+                MOVE epochs_run TO epochs_run_edit.
+                MOVE mean_loss TO mean_loss_edit.
+                OPEN EXTEND audit_file.
+                MOVE SPACES TO audit_record.
+                MOVE 1 TO report_ptr.
+                STRING "END   " DELIMITED BY SIZE
+                        end_datetime DELIMITED BY SIZE
+                        " SEED:" DELIMITED BY SIZE
+                        seed_edit DELIMITED BY SIZE
+                        " EPOCHS_RUN:" DELIMITED BY SIZE
+                        epochs_run_edit DELIMITED BY SIZE
+                        " FINAL_LOSS:" DELIMITED BY SIZE
+                        mean_loss_edit DELIMITED BY SIZE
+                        INTO audit_record
+                        WITH POINTER report_ptr
+                END-STRING.
+                WRITE audit_record.
+                CLOSE audit_file.
                 EXIT.
 
             *> randomly shuffles the array (slow)
@@ -326,3 +893,38 @@
                 COMPUTE r = x * (1 - x)
             GOBACK.
         END PROGRAM d_sigmoid.
+
+        *>**************************************************
+        *> Hyperbolic tangent
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. tanh_fn.
+            *> The hyperbolic tangent function. Named tanh_fn rather
+            *> than tanh to avoid colliding with the C runtime's own
+            *> tanh() symbol.
+            DATA DIVISION.
+                WORKING-STORAGE SECTION.
+                    01 tanh_num PIC S9(05)V9(7) COMP-3 SYNC.
+                    01 tanh_den PIC S9(05)V9(7) COMP-3 SYNC.
+                LINKAGE SECTION.
+                    01 x PIC S9V9(7) COMP-3 SYNC.
+                    01 r PIC S9V9(7) COMP-3 SYNC.
+            PROCEDURE DIVISION USING x, r.
+                COMPUTE tanh_num = FUNCTION EXP(x) - FUNCTION EXP(-x).
+                COMPUTE tanh_den = FUNCTION EXP(x) + FUNCTION EXP(-x).
+                COMPUTE r = tanh_num / tanh_den
+            GOBACK RETURNING r.
+        END PROGRAM tanh_fn.
+
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. d_tanh.
+            *> The derivative of the hyperbolic tangent, in terms of
+            *> "x" already holding the tanh output (same convention as
+            *> d_sigmoid).
+            DATA DIVISION.
+                LINKAGE SECTION.
+                    01 x PIC S9V9(7) COMP-3 SYNC.
+                    01 r PIC S9V9(7) COMP-3 SYNC.
+            PROCEDURE DIVISION USING x, r.
+                COMPUTE r = 1 - (x * x)
+            GOBACK.
+        END PROGRAM d_tanh.
