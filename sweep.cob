@@ -0,0 +1,316 @@
+
+        IDENTIFICATION DIVISION.
+            PROGRAM-ID. HyperparameterSweep.
+            AUTHOR. Gustavo Selbach Teixeira.
+            DATE-WRITTEN. 2026-08-09.
+            *> Batch driver for NeuralNetwork hyperparameter sweeps.
+            *>   Reads a list of hidden_size/learning_rate combinations
+            *>   from SWEEPCFG, trains NeuralNetwork once per combination
+            *>   (by writing PARAMS and invoking the compiled executable
+            *>   as a subprocess), and ranks the results by final mean
+            *>   loss (read back from LOSSRPT) into SWEEPRPT.
+            ENVIRONMENT DIVISION.
+                INPUT-OUTPUT SECTION.
+                    FILE-CONTROL.
+                        SELECT sweep_config_file ASSIGN TO "SWEEPCFG"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS sweep_config_status.
+                        SELECT parm_file ASSIGN TO "PARAMS"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS parm_file_status.
+                        SELECT loss_report_file ASSIGN TO "LOSSRPT"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS loss_report_status.
+                        SELECT sweep_report_file ASSIGN TO "SWEEPRPT"
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS sweep_report_status.
+            DATA DIVISION.
+                FILE SECTION.
+                    *> one hidden_size/learning_rate combination per line
+                    FD  sweep_config_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 sweep_config_record.
+                        05 cfg_hidden_size    PIC 9(05).
+                        05 cfg_learning_rate  PIC S9V9(7)
+                                                SIGN IS LEADING SEPARATE.
+                    *> re-uses NeuralNetwork's own PARAMS record shape
+                    FD  parm_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 parm_record.
+                        05 parm_name  PIC X(24).
+                        05 parm_value PIC X(24).
+                    *> re-uses NeuralNetwork's own LOSSRPT record shape;
+                    *> only the last line written by a run is read back
+                    FD  loss_report_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 loss_report_record PIC X(80).
+                    *> one ranked line per sweep configuration; wide
+                    *> enough for write_sweep_report's full STRING,
+                    *> including the optional "TRIAL_FAILED" marker
+                    FD  sweep_report_file
+                        LABEL RECORDS ARE STANDARD.
+                    01 sweep_report_record PIC X(100).
+                WORKING-STORAGE SECTION.
+                    01 sweep_config_status  PIC X(02).
+                    01 parm_file_status     PIC X(02).
+                    01 loss_report_status   PIC X(02).
+                    01 sweep_report_status  PIC X(02).
+                    01 report_ptr           PIC 9(04) COMP.
+                    *> the compiled NeuralNetwork executable to drive
+                    01 neural_command       PIC X(40) VALUE "./neural".
+                    *> About the array sizes.
+                        *> Probably dont need to touch this. Numbers are high.
+                    01 max_sweep_configs    CONSTANT as 50.
+                    01 n_configs            PIC 9(05) COMP VALUE ZERO.
+                    01 cfg_idx              INDEX SYNC VALUE 0.
+                    01 best_idx             INDEX SYNC VALUE 0.
+                    01 i                    INDEX SYNC VALUE 0.
+                    01 j                    INDEX SYNC VALUE 0.
+                    *> holds the last LOSSRPT line read back from a run
+                    01 last_loss_record     PIC X(80).
+                    01 loss_record_prefix   PIC X(40).
+                    01 final_loss_text      PIC X(20).
+                    *> the production PARAMS content read once at startup,
+                    *> before the sweep starts overwriting PARAMS per
+                    *> trial; every trial re-writes this whole set, only
+                    *> overriding hidden_size/learning_rate, so the rest
+                    *> of the configuration (activation function,
+                    *> topology, epoch count, ...) stays what the dataset
+                    *> is actually meant to run with
+                    01 max_base_params      CONSTANT as 30.
+                    01 n_base_params        PIC 9(05) COMP VALUE ZERO.
+                    01 bp_idx               INDEX SYNC VALUE 0.
+                    01 base_params OCCURS max_base_params TIMES.
+                        05 bp_name          PIC X(24).
+                        05 bp_value         PIC X(24).
+                    *> sweep results, one entry per SWEEPCFG line
+                    01 sweep_results OCCURS max_sweep_configs TIMES.
+                        05 sr_hidden_size    PIC 9(05) COMP.
+                        05 sr_learning_rate  PIC S9V9(7) COMP-3 SYNC.
+                        05 sr_final_loss     PIC S9(05)V9(7) COMP-3 SYNC.
+                        05 sr_trial_failed   PIC 9(01) COMP VALUE ZERO.
+                    *> a failed trial is ranked last, not silently merged
+                    *> in with real results, by sorting it behind any
+                    *> loss this normalized data can actually produce
+                    01 failed_loss_sentinel PIC S9(05)V9(7) COMP-3
+                                                    VALUE 99999.
+                    *> scratch sort fields
+                    01 swap_hidden_size     PIC 9(05) COMP.
+                    01 swap_learning_rate   PIC S9V9(7) COMP-3 SYNC.
+                    01 swap_final_loss      PIC S9(05)V9(7) COMP-3 SYNC.
+                    01 swap_trial_failed    PIC 9(01) COMP.
+                    *> edited fields for building report lines
+                    01 rank_edit            PIC Z(04)9.
+                    01 hidden_size_edit     PIC Z(04)9.
+                    01 learning_rate_edit   PIC -9.9(7).
+                    01 final_loss_edit      PIC -9(05).9(7).
+
+            PROCEDURE DIVISION.
+                PERFORM read_sweep_config.
+                PERFORM read_base_params.
+                PERFORM VARYING cfg_idx FROM 1 BY 1
+                                UNTIL cfg_idx > n_configs
+                    PERFORM write_trial_params
+                    PERFORM run_trial
+                    PERFORM collect_trial_result
+                END-PERFORM.
+                PERFORM rank_results.
+                PERFORM write_sweep_report.
+            STOP RUN.
+
+            *> load every hidden_size/learning_rate pair off SWEEPCFG
+            read_sweep_config.
+                OPEN INPUT sweep_config_file.
+                IF sweep_config_status NOT = "00" THEN
+                    DISPLAY "ERROR: cannot open SWEEPCFG, status "
+                            sweep_config_status
+                    STOP RUN
+                END-IF.
+                MOVE ZERO TO n_configs.
+                PERFORM UNTIL sweep_config_status = "10"
+                                OR n_configs >= max_sweep_configs
+                    READ sweep_config_file
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            ADD 1 TO n_configs
+                            MOVE cfg_hidden_size
+                                    TO sr_hidden_size(n_configs)
+                            MOVE cfg_learning_rate
+                                    TO sr_learning_rate(n_configs)
+                    END-READ
+                END-PERFORM.
+                CLOSE sweep_config_file.
+                EXIT.
+
+            *> read the production PARAMS file once, before the sweep
+            *> starts overwriting it, so every trial can be written back
+            *> as a full copy of it with only hidden_size/learning_rate
+            *> overridden
+            read_base_params.
+                OPEN INPUT parm_file.
+                IF parm_file_status NOT = "00" THEN
+                    DISPLAY "ERROR: cannot open PARAMS, status "
+                            parm_file_status
+                    STOP RUN
+                END-IF.
+                MOVE ZERO TO n_base_params.
+                PERFORM UNTIL parm_file_status = "10"
+                                OR n_base_params >= max_base_params
+                    READ parm_file
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            ADD 1 TO n_base_params
+                            MOVE parm_name TO bp_name(n_base_params)
+                            MOVE parm_value TO bp_value(n_base_params)
+                    END-READ
+                END-PERFORM.
+                CLOSE parm_file.
+                EXIT.
+
+            *> write the PARAMS file NeuralNetwork reads for this trial:
+            *> the production config read by read_base_params, with
+            *> hidden_size/learning_rate overridden for this combination
+            write_trial_params.
+                MOVE sr_hidden_size(cfg_idx) TO hidden_size_edit.
+                MOVE sr_learning_rate(cfg_idx) TO learning_rate_edit.
+                OPEN OUTPUT parm_file.
+                PERFORM VARYING bp_idx FROM 1 BY 1
+                                UNTIL bp_idx > n_base_params
+                    MOVE bp_name(bp_idx) TO parm_name
+                    EVALUATE FUNCTION TRIM(bp_name(bp_idx))
+                        WHEN "hidden_size"
+                            MOVE hidden_size_edit TO parm_value
+                        WHEN "learning_rate"
+                            MOVE learning_rate_edit TO parm_value
+                        WHEN OTHER
+                            MOVE bp_value(bp_idx) TO parm_value
+                    END-EVALUATE
+                    WRITE parm_record
+                END-PERFORM.
+                CLOSE parm_file.
+                EXIT.
+
+            *> train one NeuralNetwork run against the PARAMS just written
+            run_trial.
+                MOVE ZERO TO sr_trial_failed(cfg_idx).
+                CALL "SYSTEM" USING neural_command.
+                IF RETURN-CODE NOT = 0 THEN
+                    DISPLAY "WARNING: trial " cfg_idx
+                            " (hidden_size=" sr_hidden_size(cfg_idx)
+                            ") - " neural_command
+                            " returned " RETURN-CODE
+                    MOVE 1 TO sr_trial_failed(cfg_idx)
+                END-IF.
+                EXIT.
+
+            *> read the final (last) LOSSRPT line this trial produced and
+            *> pull its "MEAN LOSS:" value into sr_final_loss; a trial
+            *> whose run_trial already failed, or that left no fresh
+            *> LOSSRPT behind, is flagged rather than ranked on stale or
+            *> missing data
+            collect_trial_result.
+                IF sr_trial_failed(cfg_idx) = 1 THEN
+                    MOVE failed_loss_sentinel TO sr_final_loss(cfg_idx)
+                    EXIT PARAGRAPH
+                END-IF.
+                MOVE SPACES TO last_loss_record.
+                OPEN INPUT loss_report_file.
+                IF loss_report_status NOT = "00" THEN
+                    DISPLAY "WARNING: trial " cfg_idx
+                            " (hidden_size=" sr_hidden_size(cfg_idx)
+                            ") - cannot open LOSSRPT, status "
+                            loss_report_status
+                    MOVE 1 TO sr_trial_failed(cfg_idx)
+                    MOVE failed_loss_sentinel TO sr_final_loss(cfg_idx)
+                    EXIT PARAGRAPH
+                END-IF.
+                PERFORM UNTIL loss_report_status = "10"
+                    READ loss_report_file
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            MOVE loss_report_record TO last_loss_record
+                    END-READ
+                END-PERFORM.
+                CLOSE loss_report_file.
+                IF last_loss_record = SPACES THEN
+                    DISPLAY "WARNING: trial " cfg_idx
+                            " (hidden_size=" sr_hidden_size(cfg_idx)
+                            ") - LOSSRPT was empty"
+                    MOVE 1 TO sr_trial_failed(cfg_idx)
+                    MOVE failed_loss_sentinel TO sr_final_loss(cfg_idx)
+                    EXIT PARAGRAPH
+                END-IF.
+                UNSTRING last_loss_record DELIMITED BY "MEAN LOSS:"
+                        INTO loss_record_prefix final_loss_text
+                END-UNSTRING.
+                COMPUTE sr_final_loss(cfg_idx) =
+                        FUNCTION NUMVAL(FUNCTION TRIM(final_loss_text)).
+                EXIT.
+
+            *> simple ascending selection sort of sweep_results by
+            *> sr_final_loss, smallest (best) loss first
+            rank_results.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_configs
+                    MOVE i TO best_idx
+                    PERFORM VARYING j FROM i BY 1 UNTIL j > n_configs
+                        IF sr_final_loss(j) < sr_final_loss(best_idx) THEN
+                            MOVE j TO best_idx
+                        END-IF
+                    END-PERFORM
+                    IF best_idx NOT = i THEN
+                        PERFORM swap_results
+                    END-IF
+                END-PERFORM.
+                EXIT.
+
+            *> swap sweep_results(i) and sweep_results(best_idx)
+            swap_results.
+                MOVE sr_hidden_size(i) TO swap_hidden_size.
+                MOVE sr_learning_rate(i) TO swap_learning_rate.
+                MOVE sr_final_loss(i) TO swap_final_loss.
+                MOVE sr_trial_failed(i) TO swap_trial_failed.
+                MOVE sr_hidden_size(best_idx) TO sr_hidden_size(i).
+                MOVE sr_learning_rate(best_idx) TO sr_learning_rate(i).
+                MOVE sr_final_loss(best_idx) TO sr_final_loss(i).
+                MOVE sr_trial_failed(best_idx) TO sr_trial_failed(i).
+                MOVE swap_hidden_size TO sr_hidden_size(best_idx).
+                MOVE swap_learning_rate TO sr_learning_rate(best_idx).
+                MOVE swap_final_loss TO sr_final_loss(best_idx).
+                MOVE swap_trial_failed TO sr_trial_failed(best_idx).
+                EXIT.
+
+            *> write the ranked comparison report to SWEEPRPT
+            write_sweep_report.
+                OPEN OUTPUT sweep_report_file.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > n_configs
+                    MOVE i TO rank_edit
+                    MOVE sr_hidden_size(i) TO hidden_size_edit
+                    MOVE sr_learning_rate(i) TO learning_rate_edit
+                    MOVE sr_final_loss(i) TO final_loss_edit
+                    MOVE SPACES TO sweep_report_record
+                    MOVE 1 TO report_ptr
+                    STRING "RANK:" DELIMITED BY SIZE
+                            rank_edit DELIMITED BY SIZE
+                            "  HIDDEN_SIZE:" DELIMITED BY SIZE
+                            hidden_size_edit DELIMITED BY SIZE
+                            "  LEARNING_RATE:" DELIMITED BY SIZE
+                            learning_rate_edit DELIMITED BY SIZE
+                            "  FINAL_LOSS:" DELIMITED BY SIZE
+                            final_loss_edit DELIMITED BY SIZE
+                            INTO sweep_report_record
+                            WITH POINTER report_ptr
+                    END-STRING
+                    IF sr_trial_failed(i) = 1 THEN
+                        STRING "  TRIAL_FAILED" DELIMITED BY SIZE
+                                INTO sweep_report_record
+                                WITH POINTER report_ptr
+                        END-STRING
+                    END-IF
+                    WRITE sweep_report_record
+                END-PERFORM.
+                CLOSE sweep_report_file.
+                EXIT.
+        END PROGRAM HyperparameterSweep.
